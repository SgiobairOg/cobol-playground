@@ -1,34 +1,440 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-DATA.
 
-      * Third COBOL program, playing with data
-      * Not working yet though...
+      ******************************************************************
+      * Author:  Jason Wilson
+      * Purpose: Nightly load of new customers into the USER table.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   Initial version - single hardcoded customer, proof of concept
+      *   that EXEC SQL INSERT works end to end. Not a real load job.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN ASSIGN TO "CUSTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTIN-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "CUSTRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT CONTROL-OUT ASSIGN TO "CTLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLOUT-STATUS.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN
+           RECORDING MODE IS F.
+       01  CUSTOMER-IN-REC.
+           05  CI-USER-ID          PIC 9(5).
+           05  CI-USER-NAME        PIC X(25).
+           05  CI-USER-STREET      PIC X(25).
+           05  CI-USER-CITY        PIC X(15).
+           05  CI-USER-POSTCODE    PIC X(10).
+           05  CI-USER-COUNTRY     PIC X(02).
+           05  CI-USER-PHONE       PIC X(15).
+           05  CI-USER-EMAIL       PIC X(40).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-FILE-REC.
+           05  RF-LAST-USER-ID     PIC 9(5).
+
+       FD  CONTROL-OUT
+           RECORDING MODE IS F.
+       01  CONTROL-OUT-REC.
+           05  CO-RECORDS-READ     PIC 9(07).
+           05  CO-RECORDS-INSERTED PIC 9(07).
+           05  CO-RECORDS-UPDATED  PIC 9(07).
+           05  CO-RECORDS-REJECTED PIC 9(07).
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
        WORKING-STORAGE SECTION.
+       01  ERROR-LOG-STATUS     PIC X(02) VALUE SPACES.
+           88  ERROR-LOG-OK           VALUE "00".
+
       *    EXEC SQL INCLUDE  sqlca END-EXEC.
            COPY sqlca.
-           EXEC SQL INCLUDE  USER END-EXEC.
 
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-               01 USER-REC.
-                   05 USER-ID      PIC 9(5).
-                   05 USER-NAME    PIC X(25).
-                   05 USER-ADDRESS PIC X(50).
+               COPY user.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01  WS-CUSTIN-STATUS        PIC X(02) VALUE SPACES.
+           88  WS-CUSTIN-OK              VALUE "00".
+           88  WS-CUSTIN-EOF             VALUE "10".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-EOF                VALUE "Y".
+
+       01  WS-RETRY-COUNTERS.
+           05  WS-RETRY-COUNT      PIC 9(02) VALUE 0.
+           05  WS-RETRY-MAX        PIC 9(02) VALUE 3.
+
+      * SQLCODEs that are worth a short retry - deadlock, connection
+      * loss, resource unavailable. Anything else is treated as a hard
+      * error for the record.
+       01  WS-TRANSIENT-CODES.
+           05  FILLER              PIC S9(9) VALUE -911.
+           05  FILLER              PIC S9(9) VALUE -913.
+           05  FILLER              PIC S9(9) VALUE -1224.
+           05  FILLER              PIC S9(9) VALUE -30081.
+       01  WS-TRANSIENT-TABLE REDEFINES WS-TRANSIENT-CODES.
+           05  WS-TRANSIENT-CODE   PIC S9(9) OCCURS 4 TIMES.
+
+       01  WS-SQL-MESSAGE          PIC X(80) VALUE SPACES.
+       01  WS-SQLCODE-DISPLAY      PIC -(7)9.
+
+       01  WS-TRANSIENT-SW         PIC X(01) VALUE "N".
+           88  WS-TRANSIENT-FOUND        VALUE "Y".
+       01  WS-TRANSIENT-IX         PIC 9(02) COMP VALUE 0.
+
+       01  WS-EXISTS-SW            PIC X(01) VALUE "N".
+           88  WS-CUSTOMER-EXISTS        VALUE "Y".
+       01  WS-EXISTING-COUNT       PIC S9(9) COMP VALUE 0.
+
+       01  WS-RESTART-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-RESTART-OK             VALUE "00".
+           88  WS-RESTART-NOT-FOUND      VALUE "35".
+
+       01  WS-CTLOUT-STATUS        PIC X(02) VALUE SPACES.
+
+       01  WS-RESTART-SW           PIC X(01) VALUE "N".
+           88  WS-RESTARTING              VALUE "Y".
+
+       01  WS-LAST-CHECKPOINT-ID    PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 100.
+       01  WS-SINCE-CHECKPOINT      PIC 9(05) COMP VALUE 0.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ      PIC 9(07) VALUE 0.
+           05  WS-RECORDS-INSERTED  PIC 9(07) VALUE 0.
+           05  WS-RECORDS-UPDATED   PIC 9(07) VALUE 0.
+           05  WS-RECORDS-REJECTED  PIC 9(07) VALUE 0.
+
+       01  WS-CHECK-DIGIT-WS.
+           05  WS-CD-ALPHA          PIC X(05).
+           05  WS-CD-DIGIT-1        PIC 9(01).
+           05  WS-CD-DIGIT-2        PIC 9(01).
+           05  WS-CD-DIGIT-3        PIC 9(01).
+           05  WS-CD-DIGIT-4        PIC 9(01).
+           05  WS-CD-CHECK-DIGIT    PIC 9(01).
+           05  WS-CD-WEIGHTED-SUM   PIC 9(03) COMP.
+           05  WS-CD-QUOTIENT       PIC 9(03) COMP.
+           05  WS-CD-COMPUTED       PIC 9(01) COMP.
+
+       01  WS-CD-VALID-SW           PIC X(01) VALUE "N".
+           88  WS-CD-VALID                VALUE "Y".
+
        PROCEDURE DIVISION.
-           MOVE 0001 TO USER-ID.
-           MOVE 'Jason Wilson' TO USER-NAME.
-           MOVE '1 Berlikplatz, Zurich, CH' TO USER-ADDRESS.
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-CUSTOMER
+           PERFORM 3000-PROCESS-CUSTOMER THRU 3190-NEXT-CUSTOMER
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - open files, get ready for the load        *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-IN
+           IF NOT WS-CUSTIN-OK
+               DISPLAY "UNABLE TO OPEN CUSTOMER-IN, STATUS="
+                   WS-CUSTIN-STATUS
+               MOVE "HELLO-DATA" TO EL-PROGRAM-ID
+               MOVE "1000-INITIALIZE" TO EL-PARAGRAPH
+               MOVE WS-CUSTIN-STATUS TO EL-CODE
+               MOVE "UNABLE TO OPEN CUSTIN" TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-OK
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RF-LAST-USER-ID TO WS-LAST-CHECKPOINT-ID
+                       SET WS-RESTARTING TO TRUE
+                       DISPLAY "RESTARTING AFTER USER-ID "
+                           WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    2000-READ-CUSTOMER - read one customer from the input feed  *
+      *----------------------------------------------------------------*
+       2000-READ-CUSTOMER.
+           READ CUSTOMER-IN
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE CI-USER-ID       TO USER-ID
+                   MOVE CI-USER-NAME     TO USER-NAME
+                   MOVE CI-USER-STREET   TO USER-STREET
+                   MOVE CI-USER-CITY     TO USER-CITY
+                   MOVE CI-USER-POSTCODE TO USER-POSTCODE
+                   MOVE CI-USER-COUNTRY  TO USER-COUNTRY
+                   MOVE CI-USER-PHONE    TO USER-PHONE
+                   MOVE CI-USER-EMAIL    TO USER-EMAIL
+           END-READ
+
+           IF NOT WS-EOF
+               AND WS-RESTARTING
+               AND USER-ID NOT > WS-LAST-CHECKPOINT-ID
+               GO TO 2000-READ-CUSTOMER
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3000-PROCESS-CUSTOMER - insert the customer, get the next   *
+      *----------------------------------------------------------------*
+       3000-PROCESS-CUSTOMER.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM 3075-VALIDATE-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "REJECTED - BAD CHECK DIGIT FOR USER-ID " USER-ID
+               ADD 1 TO WS-RECORDS-REJECTED
+               GO TO 3190-NEXT-CUSTOMER
+           END-IF
+
+           PERFORM 3050-LOOKUP-CUSTOMER
+           IF WS-CUSTOMER-EXISTS
+               PERFORM 3110-UPDATE-CUSTOMER
+           ELSE
+               PERFORM 3100-INSERT-CUSTOMER
+           END-IF
+           GO TO 3150-RETRY-CHECK
+           .
+
+      *----------------------------------------------------------------*
+      *    3050-LOOKUP-CUSTOMER - does this USER-ID already exist      *
+      *----------------------------------------------------------------*
+       3050-LOOKUP-CUSTOMER.
+           SET WS-CUSTOMER-EXISTS TO FALSE
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-EXISTING-COUNT
+               FROM USER
+               WHERE USER-ID = :USER-ID
+           END-EXEC
+           IF SQLCODE = 0
+               AND WS-EXISTING-COUNT > 0
+               SET WS-CUSTOMER-EXISTS TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3075-VALIDATE-CHECK-DIGIT - catch transposed/mistyped       *
+      *                                USER-IDs before they hit the DB *
+      *----------------------------------------------------------------*
+       3075-VALIDATE-CHECK-DIGIT.
+           MOVE USER-ID TO WS-CD-ALPHA
+           MOVE WS-CD-ALPHA(1:1) TO WS-CD-DIGIT-1
+           MOVE WS-CD-ALPHA(2:1) TO WS-CD-DIGIT-2
+           MOVE WS-CD-ALPHA(3:1) TO WS-CD-DIGIT-3
+           MOVE WS-CD-ALPHA(4:1) TO WS-CD-DIGIT-4
+           MOVE WS-CD-ALPHA(5:1) TO WS-CD-CHECK-DIGIT
+
+           COMPUTE WS-CD-WEIGHTED-SUM =
+               (WS-CD-DIGIT-1 * 2) + (WS-CD-DIGIT-2 * 1) +
+               (WS-CD-DIGIT-3 * 2) + (WS-CD-DIGIT-4 * 1)
+
+           DIVIDE WS-CD-WEIGHTED-SUM BY 10
+               GIVING WS-CD-QUOTIENT
+               REMAINDER WS-CD-COMPUTED
+
+           IF WS-CD-COMPUTED = WS-CD-CHECK-DIGIT
+               SET WS-CD-VALID TO TRUE
+           ELSE
+               SET WS-CD-VALID TO FALSE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3100-INSERT-CUSTOMER - onboard a brand new customer         *
+      *----------------------------------------------------------------*
+       3100-INSERT-CUSTOMER.
            EXEC SQL
-               INSERT INTO USER(USER-ID, USER-NAME, USER-ADDRESS)
-               VALUES (:USER-ID, :USER-NAME, USER-ADDRESS)
-           END-EXEC.
+               INSERT INTO USER(USER-ID, USER-NAME, USER-STREET,
+                   USER-CITY, USER-POSTCODE, USER-COUNTRY,
+                   USER-PHONE, USER-EMAIL)
+               VALUES (:USER-ID, :USER-NAME, :USER-STREET,
+                   :USER-CITY, :USER-POSTCODE, :USER-COUNTRY,
+                   :USER-PHONE, :USER-EMAIL)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      *    3110-UPDATE-CUSTOMER - correct an existing customer record  *
+      *----------------------------------------------------------------*
+       3110-UPDATE-CUSTOMER.
+           EXEC SQL
+               UPDATE USER
+               SET USER-NAME = :USER-NAME,
+                   USER-STREET = :USER-STREET,
+                   USER-CITY = :USER-CITY,
+                   USER-POSTCODE = :USER-POSTCODE,
+                   USER-COUNTRY = :USER-COUNTRY,
+                   USER-PHONE = :USER-PHONE,
+                   USER-EMAIL = :USER-EMAIL
+               WHERE USER-ID = :USER-ID
+           END-EXEC
+           .
+
+       3150-RETRY-CHECK.
+           PERFORM 3200-CHECK-SQL-RESULT
+           IF SQLCODE NOT = 0
+               PERFORM 3300-TEST-TRANSIENT
+               IF WS-TRANSIENT-FOUND
+                   AND WS-RETRY-COUNT < WS-RETRY-MAX
+                   ADD 1 TO WS-RETRY-COUNT
+                   DISPLAY '  RETRYING, ATTEMPT ' WS-RETRY-COUNT
+                   IF WS-CUSTOMER-EXISTS
+                       PERFORM 3110-UPDATE-CUSTOMER
+                   ELSE
+                       PERFORM 3100-INSERT-CUSTOMER
+                   END-IF
+                   GO TO 3150-RETRY-CHECK
+               END-IF
+           END-IF
 
-           IF SQLCODE=0
-               DISPLAY 'Record Inserted Successfully'
+           IF SQLCODE = 0
+               IF WS-CUSTOMER-EXISTS
+                   ADD 1 TO WS-RECORDS-UPDATED
+               ELSE
+                   ADD 1 TO WS-RECORDS-INSERTED
+               END-IF
+               PERFORM 3400-CHECKPOINT
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF
+           GO TO 3190-NEXT-CUSTOMER
+           .
+
+       3190-NEXT-CUSTOMER.
+           PERFORM 2000-READ-CUSTOMER
+           .
+
+      *----------------------------------------------------------------*
+      *    3200-CHECK-SQL-RESULT - decode SQLCA, log, retry or fail    *
+      *----------------------------------------------------------------*
+       3200-CHECK-SQL-RESULT.
+           IF SQLCODE = 0
+               IF WS-CUSTOMER-EXISTS
+                   DISPLAY 'Record Updated Successfully'
+               ELSE
+                   DISPLAY 'Record Inserted Successfully'
+               END-IF
                DISPLAY USER-REC
-           ELSE DISPLAY 'Error'
-           END-IF.
-       STOP RUN.
\ No newline at end of file
+           ELSE
+               MOVE SQLERRMC TO WS-SQL-MESSAGE
+               DISPLAY 'SQL ERROR FOR USER-ID ' USER-ID
+               DISPLAY '  SQLCODE  = ' SQLCODE
+               DISPLAY '  SQLSTATE = ' SQLSTATE
+               DISPLAY '  SQLERRM  = ' WS-SQL-MESSAGE
+               MOVE "HELLO-DATA" TO EL-PROGRAM-ID
+               MOVE "3200-CHECK-SQL-RESULT" TO EL-PARAGRAPH
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               MOVE WS-SQLCODE-DISPLAY TO EL-CODE
+               MOVE WS-SQL-MESSAGE(1:60) TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3300-TEST-TRANSIENT - is the current SQLCODE worth a retry  *
+      *----------------------------------------------------------------*
+       3300-TEST-TRANSIENT.
+           SET WS-TRANSIENT-FOUND TO FALSE
+           MOVE 1 TO WS-TRANSIENT-IX
+           PERFORM 3310-TEST-ONE-CODE
+               UNTIL WS-TRANSIENT-FOUND
+               OR WS-TRANSIENT-IX > 4
+           .
+
+       3310-TEST-ONE-CODE.
+           IF SQLCODE = WS-TRANSIENT-CODE (WS-TRANSIENT-IX)
+               SET WS-TRANSIENT-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-TRANSIENT-IX
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3400-CHECKPOINT - commit the unit of work every N records   *
+      *                      and remember how far we got in case of    *
+      *                      a restart                                 *
+      *----------------------------------------------------------------*
+       3400-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT NOT < WS-CHECKPOINT-INTERVAL
+               EXEC SQL COMMIT END-EXEC
+               MOVE USER-ID TO RF-LAST-USER-ID
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-FILE-REC
+               CLOSE RESTART-FILE
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+               DISPLAY "CHECKPOINT COMMITTED THROUGH USER-ID " USER-ID
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    8000-TERMINATE - close up shop                              *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           CLOSE CUSTOMER-IN
+           PERFORM 8100-PRINT-CONTROL-TOTALS
+           .
+
+      *----------------------------------------------------------------*
+      *    8100-PRINT-CONTROL-TOTALS - end of run summary for the      *
+      *                                operator                        *
+      *----------------------------------------------------------------*
+       8100-PRINT-CONTROL-TOTALS.
+           DISPLAY "=============================================="
+           DISPLAY "HELLO-DATA RUN CONTROL TOTALS"
+           DISPLAY "  RECORDS READ      : " WS-RECORDS-READ
+           DISPLAY "  RECORDS INSERTED  : " WS-RECORDS-INSERTED
+           DISPLAY "  RECORDS UPDATED   : " WS-RECORDS-UPDATED
+           DISPLAY "  RECORDS REJECTED  : " WS-RECORDS-REJECTED
+           DISPLAY "=============================================="
+
+           MOVE WS-RECORDS-READ     TO CO-RECORDS-READ
+           MOVE WS-RECORDS-INSERTED TO CO-RECORDS-INSERTED
+           MOVE WS-RECORDS-UPDATED  TO CO-RECORDS-UPDATED
+           MOVE WS-RECORDS-REJECTED TO CO-RECORDS-REJECTED
+           OPEN OUTPUT CONTROL-OUT
+           WRITE CONTROL-OUT-REC
+           CLOSE CONTROL-OUT
+
+           IF WS-RECORDS-REJECTED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           .
+
+       9999-EXIT.
+           STOP RUN.
+
+           COPY errorlog-write.
