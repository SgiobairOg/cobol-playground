@@ -1,23 +1,222 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-CLOCK.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEARTBEAT-FILE ASSIGN TO "HRTBEAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS heartbeat-status-ws.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS error-log-status-ws.
+           SELECT SHOP-PARM-FILE ASSIGN TO "SHOPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS shop-parm-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HEARTBEAT-FILE
+           RECORDING MODE IS F.
+       01  heartbeat-rec.
+           05  hb-tick-count       PIC 9(8).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  hb-time             PIC 99B99B99B99.
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
+       FD  SHOP-PARM-FILE
+           RECORDING MODE IS F.
+           COPY shopparm.
+
        WORKING-STORAGE SECTION.
+       01  shop-parm-status PIC X(02) VALUE SPACES.
+           88  shop-parm-ok            VALUE "00".
+       01  shop-parm-sw PIC X(01) VALUE "N".
+           88  shop-parm-found             VALUE "Y".
        77  time-ws PIC 99B99B99B99.
        01  count-ws PIC 9(8) VALUE 0.
 
+       01  heartbeat-status-ws PIC X(02) VALUE SPACES.
+           88  heartbeat-ok            VALUE "00".
+
+       01  error-log-status-ws PIC X(02) VALUE SPACES.
+           88  error-log-ok            VALUE "00".
+       01  heartbeat-interval-ws PIC 9(4) VALUE 10.
+       01  heartbeat-quotient-ws PIC 9(8).
+       01  heartbeat-remainder-ws PIC 9(4).
+
+       01  shift-change-table-ws.
+           05  shift-change-entry-ws OCCURS 3 TIMES
+                   INDEXED BY shift-change-idx-ws.
+               10  shift-change-time-ws   PIC 9(4).
+               10  shift-change-alerted-ws PIC X(01) VALUE "N".
+                   88  shift-change-alerted        VALUE "Y".
+       01  shift-change-values-ws VALUE "060014002200".
+           05  shift-change-init-ws OCCURS 3 TIMES PIC 9(4).
+
+       01  current-hh-ws PIC 99.
+       01  current-mm-ws PIC 99.
+       01  current-hhmm-packed-ws PIC 9(4).
+
+       01  display-mode-ws PIC X(01) VALUE "F".
+           88  display-mode-full           VALUE "F".
+           88  display-mode-plain          VALUE "P".
+
+       01  command-line-ws PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+      * Full-screen mode positions and colours the clock face for an
+      * attended console; plain mode is the scroll-the-console style
+      * this ran as before the screen positioning was added, still
+      * wanted for dumb terminals and piped output. A scheduled run
+      * passes the mode on the command line so nobody has to be at
+      * the console to answer the prompt below.
        P1.
-           DISPLAY "The current system time is:" AT 0310 WITH
-               FOREGROUND-COLOR 2
-           END-DISPLAY
+           ACCEPT command-line-ws FROM COMMAND-LINE
+
+           IF command-line-ws NOT = SPACES
+               MOVE command-line-ws(1:1) TO display-mode-ws
+           ELSE
+               DISPLAY "F - full screen mode, P - plain console mode"
+                   AT 0110
+               END-DISPLAY
+               DISPLAY "Mode [F]: " AT 0210
+               END-DISPLAY
+               ACCEPT display-mode-ws AT 0221
+
+               IF display-mode-ws = SPACE
+                   MOVE "F" TO display-mode-ws
+               END-IF
+           END-IF
+
+           IF display-mode-full
+               DISPLAY "The current system time is:" AT 0310 WITH
+                   FOREGROUND-COLOR 2
+               END-DISPLAY
+           ELSE
+               DISPLAY "The current system time is:"
+           END-IF
+
+           PERFORM READ-SHOP-PARAMETERS
+           PERFORM APPLY-SHOP-PARAMETERS
+           PERFORM INIT-SHIFT-CHANGE-TABLE
+           GO TO L1
+           .
+
+      * Load the configurable shift-change times into the working
+      * table - overridden from the shop parameter file, if one has
+      * been set up, by APPLY-SHOP-PARAMETERS above.
+       INIT-SHIFT-CHANGE-TABLE.
+           PERFORM INIT-ONE-SHIFT-ENTRY
+               VARYING shift-change-idx-ws FROM 1 BY 1
+               UNTIL shift-change-idx-ws > 3
+           .
+
+      * Let the shop parameter file's shift-change times override the
+      * hardcoded shift-change-values-ws table below.
+       APPLY-SHOP-PARAMETERS.
+           IF shop-parm-found
+               PERFORM APPLY-ONE-SHIFT-PARM
+                   VARYING shift-change-idx-ws FROM 1 BY 1
+                   UNTIL shift-change-idx-ws > 3
+           END-IF
+           .
+
+       APPLY-ONE-SHIFT-PARM.
+           MOVE SP-SHIFT-CHANGE-TIME (shift-change-idx-ws)
+               TO shift-change-init-ws (shift-change-idx-ws)
+           .
+
+       INIT-ONE-SHIFT-ENTRY.
+           MOVE shift-change-init-ws (shift-change-idx-ws)
+               TO shift-change-time-ws (shift-change-idx-ws)
+           MOVE "N" TO shift-change-alerted-ws (shift-change-idx-ws)
            .
 
        L1.
            ACCEPT time-ws FROM TIME
            INSPECT time-ws REPLACING ALL " " BY ":"
-           DISPLAY time-ws AT 0510
-           END-DISPLAY
+           ADD 1 TO count-ws
+
+           IF display-mode-full
+               DISPLAY time-ws AT 0510
+               END-DISPLAY
+               DISPLAY count-ws AT 0610
+               END-DISPLAY
+           ELSE
+               DISPLAY time-ws
+               DISPLAY count-ws
+           END-IF
+
+           PERFORM CHECK-SHIFT-CHANGE
+
+           DIVIDE count-ws BY heartbeat-interval-ws
+               GIVING heartbeat-quotient-ws
+               REMAINDER heartbeat-remainder-ws
+           IF heartbeat-remainder-ws = 0
+               PERFORM WRITE-HEARTBEAT
+           END-IF
+
            GO TO L1
            .
+
+      * Compare the current time against the configured shift-change
+      * times and sound the alert once per changeover.
+       CHECK-SHIFT-CHANGE.
+           MOVE time-ws (1:2) TO current-hh-ws
+           MOVE time-ws (4:2) TO current-mm-ws
+           COMPUTE current-hhmm-packed-ws =
+               current-hh-ws * 100 + current-mm-ws
+
+           PERFORM CHECK-ONE-SHIFT-ENTRY
+               VARYING shift-change-idx-ws FROM 1 BY 1
+               UNTIL shift-change-idx-ws > 3
+           .
+
+       CHECK-ONE-SHIFT-ENTRY.
+           IF current-hhmm-packed-ws =
+                   shift-change-time-ws (shift-change-idx-ws)
+               IF NOT shift-change-alerted (shift-change-idx-ws)
+                   IF display-mode-full
+                       DISPLAY "*** SHIFT CHANGE ***" AT 0810 WITH
+                           BELL BLINK FOREGROUND-COLOR 4
+                       END-DISPLAY
+                   ELSE
+                       DISPLAY "*** SHIFT CHANGE ***" WITH BELL
+                   END-IF
+                   MOVE "Y" TO
+                       shift-change-alerted-ws (shift-change-idx-ws)
+               END-IF
+           ELSE
+               MOVE "N" TO
+                   shift-change-alerted-ws (shift-change-idx-ws)
+           END-IF
+           .
+
+      * Drop a liveness marker an external monitor can poll - the
+      * file is truncated and rewritten each time since it only ever
+      * needs to hold the latest tick.
+       WRITE-HEARTBEAT.
+           MOVE count-ws TO hb-tick-count
+           MOVE time-ws TO hb-time
+           OPEN OUTPUT HEARTBEAT-FILE
+
+           IF heartbeat-ok
+               WRITE heartbeat-rec
+               CLOSE HEARTBEAT-FILE
+           ELSE
+               MOVE "HELLO-CLOCK" TO EL-PROGRAM-ID
+               MOVE "WRITE-HEARTBEAT" TO EL-PARAGRAPH
+               MOVE heartbeat-status-ws TO EL-CODE
+               MOVE "UNABLE TO OPEN HRTBEAT" TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+           END-IF
+           .
+
+           COPY errorlog-write.
+
+           COPY shopparm-read.
