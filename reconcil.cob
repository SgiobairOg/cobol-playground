@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+      ******************************************************************
+      * Author:  Jason Wilson
+      * Purpose: End of day file balancing for the customer load - the
+      *          records-read count that HELLO-DATA wrote to CTLOUT is
+      *          compared to the expected batch size that comes in on
+      *          the EXPCTL control card, so a truncated customer feed
+      *          gets caught instead of quietly loading a partial file
+      *          and calling it a success. Records legitimately
+      *          rejected for a bad check digit or similar are still
+      *          present in the feed, so they are reconciled here too -
+      *          only a short feed is out of balance.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-IN ASSIGN TO "CTLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLIN-STATUS.
+           SELECT EXPECTED-IN ASSIGN TO "EXPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-IN
+           RECORDING MODE IS F.
+       01  CONTROL-IN-REC.
+           05  CI-RECORDS-READ      PIC 9(07).
+           05  CI-RECORDS-INSERTED  PIC 9(07).
+           05  CI-RECORDS-UPDATED   PIC 9(07).
+           05  CI-RECORDS-REJECTED  PIC 9(07).
+
+       FD  EXPECTED-IN
+           RECORDING MODE IS F.
+       01  EXPECTED-IN-REC.
+           05  EI-EXPECTED-COUNT    PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTLIN-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CTLIN-OK                VALUE "00".
+
+       01  WS-EXPECT-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-EXPECT-OK               VALUE "00".
+
+       01  WS-ACTUAL-PROCESSED      PIC 9(07) VALUE 0.
+       01  WS-EXPECTED-COUNT        PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-READ-CONTROL-TOTALS
+           PERFORM 2000-READ-EXPECTED-COUNT
+           PERFORM 3000-COMPARE-TOTALS
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-READ-CONTROL-TOTALS - pick up what HELLO-DATA reported *
+      *----------------------------------------------------------------*
+       1000-READ-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-IN
+           IF NOT WS-CTLIN-OK
+               DISPLAY "UNABLE TO OPEN CTLOUT, STATUS=" WS-CTLIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF
+
+           READ CONTROL-IN
+               AT END
+                   DISPLAY "CTLOUT IS EMPTY - NOTHING TO RECONCILE"
+                   CLOSE CONTROL-IN
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 9999-EXIT
+           END-READ
+           CLOSE CONTROL-IN
+
+           MOVE CI-RECORDS-READ TO WS-ACTUAL-PROCESSED
+           .
+
+      *----------------------------------------------------------------*
+      *    2000-READ-EXPECTED-COUNT - the control total for this batch *
+      *----------------------------------------------------------------*
+       2000-READ-EXPECTED-COUNT.
+           OPEN INPUT EXPECTED-IN
+           IF NOT WS-EXPECT-OK
+               DISPLAY "UNABLE TO OPEN EXPCTL, STATUS=" WS-EXPECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 9999-EXIT
+           END-IF
+
+           READ EXPECTED-IN
+               AT END
+                   DISPLAY "EXPCTL IS EMPTY - NOTHING TO COMPARE"
+                   CLOSE EXPECTED-IN
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 9999-EXIT
+           END-READ
+           CLOSE EXPECTED-IN
+
+           MOVE EI-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      *    3000-COMPARE-TOTALS - in balance or out of balance          *
+      *----------------------------------------------------------------*
+       3000-COMPARE-TOTALS.
+           DISPLAY "=============================================="
+           DISPLAY "CUSTOMER LOAD RECONCILIATION"
+           DISPLAY "  RECORDS READ FROM FEED     : " WS-ACTUAL-PROCESSED
+           DISPLAY "  EXPECTED BATCH SIZE        : " WS-EXPECTED-COUNT
+
+           IF WS-ACTUAL-PROCESSED = WS-EXPECTED-COUNT
+               DISPLAY "  RESULT                     : IN BALANCE"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "  RESULT                     : OUT OF BALANCE"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           DISPLAY "=============================================="
+           .
+
+       9999-EXIT.
+           STOP RUN.
