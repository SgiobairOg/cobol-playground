@@ -1,13 +1,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-YOU.
 
-       * My second cobol program
+      * My second cobol program
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "HUAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-REC.
+           05  AL-USER-NAME        PIC A(40).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AL-RESULT           PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AL-TIME             PIC 99B99B99B99.
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
        WORKING-STORAGE SECTION.
+       01  ERROR-LOG-STATUS PIC X(02) VALUE SPACES.
+           88  ERROR-LOG-OK             VALUE "00".
        01 USER-NAME      PIC A(40) VALUE SPACES.
 
+       01  AUDIT-LOG-STATUS PIC X(02) VALUE SPACES.
+           88  AUDIT-LOG-OK             VALUE "00".
+
+       01  AUDIT-TIME-WS PIC 99B99B99B99.
+
+       01  NAME-VALID-SW PIC X(01) VALUE "N".
+           88  NAME-VALID               VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "Hi, please enter your name: " WITH NO ADVANCING.
-           ACCEPT USER-NAME.
+           PERFORM ACCEPT-AND-VALIDATE
            DISPLAY "Hello, ", USER-NAME.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      * Keep re-prompting until the operator enters something that is
+      * actually a name - digits and punctuation-only input get
+      * rejected instead of being greeted as if they were valid.
+       ACCEPT-AND-VALIDATE.
+           DISPLAY "Hi, please enter your name: " WITH NO ADVANCING
+           ACCEPT USER-NAME
+           PERFORM VALIDATE-USER-NAME
+           PERFORM LOG-AUDIT-ENTRY
+
+           IF NOT NAME-VALID
+               DISPLAY "Please enter a name using letters only."
+               GO TO ACCEPT-AND-VALIDATE
+           END-IF
+           .
+
+       VALIDATE-USER-NAME.
+           IF USER-NAME = SPACES OR USER-NAME IS NOT ALPHABETIC
+               MOVE "N" TO NAME-VALID-SW
+           ELSE
+               MOVE "Y" TO NAME-VALID-SW
+           END-IF
+           .
+
+      * Every attempt gets logged, accepted or rejected, so there is
+      * a record of what operators actually typed at this prompt.
+       LOG-AUDIT-ENTRY.
+           ACCEPT AUDIT-TIME-WS FROM TIME
+           MOVE USER-NAME TO AL-USER-NAME
+           MOVE AUDIT-TIME-WS TO AL-TIME
+           IF NAME-VALID
+               MOVE "ACCEPTED" TO AL-RESULT
+           ELSE
+               MOVE "REJECTED" TO AL-RESULT
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT AUDIT-LOG-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF AUDIT-LOG-OK
+               WRITE AUDIT-LOG-REC
+               CLOSE AUDIT-LOG-FILE
+           ELSE
+               MOVE "HELLO-YOU" TO EL-PROGRAM-ID
+               MOVE "LOG-AUDIT-ENTRY" TO EL-PARAGRAPH
+               MOVE AUDIT-LOG-STATUS TO EL-CODE
+               MOVE "UNABLE TO OPEN HUAUDIT" TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+           END-IF
+           .
+
+           COPY errorlog-write.
