@@ -6,14 +6,80 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-NOAH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS crt-status-ws.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIFT-LOG ASSIGN TO "SHIFTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS shift-log-status-ws.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS error-log-status-ws.
+           SELECT SHOP-PARM-FILE ASSIGN TO "SHOPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS shop-parm-status.
        DATA DIVISION.
        FILE SECTION.
+       FD  SHIFT-LOG
+           RECORDING MODE IS F.
+       01  shift-log-rec.
+           05  sl-operator-name    PIC X(54).
+           05  sl-event-type       PIC X(08).
+           05  sl-event-time       PIC 99B99B99B99.
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
+       FD  SHOP-PARM-FILE
+           RECORDING MODE IS F.
+           COPY shopparm.
+
        WORKING-STORAGE SECTION.
+           01  error-log-status-ws PIC X(02) VALUE SPACES.
+               88  error-log-ok            VALUE "00".
+
+           01  shop-parm-status PIC X(02) VALUE SPACES.
+               88  shop-parm-ok            VALUE "00".
+           01  shop-parm-sw PIC X(01) VALUE "N".
+               88  shop-parm-found              VALUE "Y".
+
+           COPY sqlca.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+               COPY user.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
            01  kind-name-ws PIC X(54) VALUE SPACES.
            01  welcome-ws PIC X(54) VALUE SPACES.
            01  datestring-ws PIC X(54) VALUE SPACES.
            01  date-ws PIC X(54) VALUE SPACES.
            77  time-ws PIC 99B99B99B99.
+           01  sqlcode-display-ws PIC -(7)9.
+
+           01  shift-log-status-ws PIC X(02) VALUE SPACES.
+               88  shift-log-ok            VALUE "00".
+
+           01  crt-status-ws PIC 9(04) VALUE 0.
+           01  operator-key-ws PIC X(01).
+
+           01  shift-switches-ws.
+               05  shift-ended-sw      PIC X(01) VALUE "N".
+                   88  shift-ended             VALUE "Y".
+
+           01  known-customer-sw PIC X(01) VALUE "N".
+               88  known-customer           VALUE "Y".
+
+           01  decoration-ws.
+               05  banner-pattern-ws   PIC X(05) VALUE '_.~"('.
+               05  banner-repeat-ws    PIC 9(02) VALUE 10.
+               05  banner-row-ws       PIC 9(04) VALUE 0905.
+               05  banner-pointer-ws   PIC 9(03) VALUE 1.
+           01  decoration-line-ws PIC X(54) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -22,17 +88,107 @@
 
            ACCEPT kind-name-ws AT 0234
 
-           PERFORM DISPLAY-GREETING.
+           PERFORM READ-SHOP-PARAMETERS
+           PERFORM APPLY-SHOP-PARAMETERS
+           PERFORM SIGN-ON
+           PERFORM LOOKUP-CUSTOMER
+           PERFORM DISPLAY-GREETING
+           PERFORM DISPLAY-TIMESTAMP
+           PERFORM DISPLAY-DECORATION
+           PERFORM UPDATE-TIME
+           PERFORM SIGN-OFF
 
+           STOP RUN.
 
+      * Let the shop parameter file, if one has been set up, override
+      * the banner defaults baked into decoration-ws.
+       APPLY-SHOP-PARAMETERS.
+           IF shop-parm-found
+               MOVE SP-BANNER-PATTERN TO banner-pattern-ws
+               MOVE SP-BANNER-REPEAT TO banner-repeat-ws
+               MOVE SP-BANNER-ROW TO banner-row-ws
+           END-IF
+           .
+
+      * Look the typed name up on the customer file - a recognized
+      * customer gets greeted by their name and city on file instead
+      * of just the name as typed.
+       LOOKUP-CUSTOMER.
+           MOVE kind-name-ws TO USER-NAME
+
+           EXEC SQL
+               SELECT USER-ID, USER-STREET, USER-CITY, USER-POSTCODE,
+                      USER-COUNTRY, USER-PHONE, USER-EMAIL
+                   INTO :USER-ID, :USER-STREET, :USER-CITY,
+                        :USER-POSTCODE, :USER-COUNTRY, :USER-PHONE,
+                        :USER-EMAIL
+                   FROM USER
+                   WHERE USER-NAME = :USER-NAME
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET known-customer TO TRUE
+           ELSE
+               SET known-customer TO FALSE
+               IF SQLCODE < 0
+                   MOVE "HELLO-NOAH" TO EL-PROGRAM-ID
+                   MOVE "LOOKUP-CUSTOMER" TO EL-PARAGRAPH
+                   MOVE SQLCODE TO sqlcode-display-ws
+                   MOVE sqlcode-display-ws TO EL-CODE
+                   MOVE "CUSTOMER LOOKUP FAILED" TO EL-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+               END-IF
+           END-IF
+           .
+
+      * Record the operator signing on for this shift.
+       SIGN-ON.
+           ACCEPT time-ws FROM TIME
+           MOVE kind-name-ws TO sl-operator-name
+           MOVE "SIGN-ON " TO sl-event-type
+           MOVE time-ws TO sl-event-time
+
+           OPEN EXTEND SHIFT-LOG
+           IF NOT shift-log-ok
+               OPEN OUTPUT SHIFT-LOG
+           END-IF
+           WRITE shift-log-rec
+           CLOSE SHIFT-LOG
+           .
+
+      * Record the operator signing off at the end of the shift.
+       SIGN-OFF.
+           ACCEPT time-ws FROM TIME
+           MOVE kind-name-ws TO sl-operator-name
+           MOVE "SIGN-OFF" TO sl-event-type
+           MOVE time-ws TO sl-event-time
+
+           OPEN EXTEND SHIFT-LOG
+           IF NOT shift-log-ok
+               OPEN OUTPUT SHIFT-LOG
+           END-IF
+           WRITE shift-log-rec
+           CLOSE SHIFT-LOG
+           .
 
       * Display a greeting over the old prompt
        DISPLAY-GREETING.
-           STRING
-               "Hello, " DELIMITED BY SIZE kind-name-ws DELIMITED BY " "
-               " welcome to COBOL!"
-               INTO welcome-ws
-           END-STRING.
+           IF known-customer
+               STRING
+                   "Welcome back, " DELIMITED BY SIZE
+                   USER-NAME DELIMITED BY "  "
+                   ", of " DELIMITED BY SIZE
+                   USER-CITY DELIMITED BY "  "
+                   "!" DELIMITED BY SIZE
+                   INTO welcome-ws
+               END-STRING
+           ELSE
+               STRING
+                   "Hello, " DELIMITED BY SIZE kind-name-ws DELIMITED BY " "
+                   " welcome to COBOL!"
+                   INTO welcome-ws
+               END-STRING
+           END-IF.
            DISPLAY welcome-ws AT 0205 WITH BLANK LINE FOREGROUND-COLOR 2
            END-DISPLAY
            .
@@ -49,14 +205,41 @@
            END-DISPLAY
            .
 
+      * Build the decoration line up from a repeatable pattern instead
+      * of a hardcoded literal, so the pattern, repeat count and row
+      * can be moved out to a shop parameter file later without
+      * touching this paragraph.
        DISPLAY-DECORATION.
-           DISPLAY '_.~"(_.~"(_.~"(_.~"(_.~"(_.~"(_.~"(_.~"(_.~"(_.~"('
-               AT 0905
+           MOVE SPACES TO decoration-line-ws
+           MOVE 1 TO banner-pointer-ws
+           PERFORM APPEND-BANNER-PATTERN banner-repeat-ws TIMES
+           DISPLAY decoration-line-ws AT banner-row-ws
+           .
+
+       APPEND-BANNER-PATTERN.
+           STRING banner-pattern-ws DELIMITED BY SIZE
+               INTO decoration-line-ws
+               WITH POINTER banner-pointer-ws
+           END-STRING
            .
 
+      * Keep the clock ticking on screen until the operator presses
+      * the escape key to end the shift.
        UPDATE-TIME.
            ACCEPT time-ws FROM TIME
            INSPECT time-ws REPLACING ALL " " BY ":"
            DISPLAY time-ws AT 0717
-           GO TO UPDATE-TIME
+
+           DISPLAY "Press ESC to end shift" AT 1105
+
+           ACCEPT operator-key-ws AT 1101
+               ON EXCEPTION
+                   SET shift-ended TO TRUE
+               NOT ON EXCEPTION
+                   GO TO UPDATE-TIME
+           END-ACCEPT
            .
+
+           COPY errorlog-write.
+
+           COPY shopparm-read.
