@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USREXTR.
+
+      ******************************************************************
+      * Author:  Jason Wilson
+      * Purpose: Flat fixed-width extract of the USER table for the
+      *          CRM import job - one customer per record, so CRM can
+      *          stop asking us for one-off database dumps.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-OUT ASSIGN TO "USREXTR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-OUT
+           RECORDING MODE IS F.
+       01  EXTRACT-OUT-REC.
+           05  EX-USER-ID           PIC 9(05).
+           05  EX-USER-NAME         PIC X(25).
+           05  EX-USER-STREET       PIC X(25).
+           05  EX-USER-CITY         PIC X(15).
+           05  EX-USER-POSTCODE     PIC X(10).
+           05  EX-USER-COUNTRY      PIC X(02).
+           05  EX-USER-PHONE        PIC X(15).
+           05  EX-USER-EMAIL        PIC X(40).
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
+       WORKING-STORAGE SECTION.
+       01  ERROR-LOG-STATUS           PIC X(02) VALUE SPACES.
+           88  ERROR-LOG-OK                 VALUE "00".
+
+           COPY sqlca.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+               COPY user.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL
+               DECLARE EXTRACT-CURSOR CURSOR FOR
+                   SELECT USER-ID, USER-NAME, USER-STREET, USER-CITY,
+                          USER-POSTCODE, USER-COUNTRY, USER-PHONE,
+                          USER-EMAIL
+                   FROM USER
+                   ORDER BY USER-ID
+           END-EXEC.
+
+       01  WS-EXTRACT-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-EXTRACT-OK                VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW              PIC X(01) VALUE "N".
+               88  WS-EOF                   VALUE "Y".
+
+       01  WS-EXTRACT-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-SQLCODE-DISPLAY         PIC -(7)9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-FETCH-CUSTOMER
+           PERFORM 3000-WRITE-EXTRACT
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - open the extract file and the cursor      *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT EXTRACT-OUT
+           IF NOT WS-EXTRACT-OK
+               DISPLAY "UNABLE TO OPEN USREXTR.OUT, STATUS="
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           EXEC SQL OPEN EXTRACT-CURSOR END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE "USREXTR" TO EL-PROGRAM-ID
+               MOVE "1000-INITIALIZE" TO EL-PARAGRAPH
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               MOVE WS-SQLCODE-DISPLAY TO EL-CODE
+               MOVE "UNABLE TO OPEN EXTRACT-CURSOR" TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    2000-FETCH-CUSTOMER - pull the next row off the cursor      *
+      *----------------------------------------------------------------*
+       2000-FETCH-CUSTOMER.
+           EXEC SQL
+               FETCH EXTRACT-CURSOR
+               INTO :USER-ID, :USER-NAME, :USER-STREET, :USER-CITY,
+                    :USER-POSTCODE, :USER-COUNTRY, :USER-PHONE,
+                    :USER-EMAIL
+           END-EXEC
+
+           IF SQLCODE = 100
+               SET WS-EOF TO TRUE
+           ELSE
+               IF SQLCODE < 0
+                   MOVE "USREXTR" TO EL-PROGRAM-ID
+                   MOVE "2000-FETCH-CUSTOMER" TO EL-PARAGRAPH
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   MOVE WS-SQLCODE-DISPLAY TO EL-CODE
+                   MOVE "FETCH EXTRACT-CURSOR FAILED" TO EL-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   SET WS-EOF TO TRUE
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3000-WRITE-EXTRACT - lay the row out fixed-width and write  *
+      *----------------------------------------------------------------*
+       3000-WRITE-EXTRACT.
+           MOVE USER-ID       TO EX-USER-ID
+           MOVE USER-NAME     TO EX-USER-NAME
+           MOVE USER-STREET   TO EX-USER-STREET
+           MOVE USER-CITY     TO EX-USER-CITY
+           MOVE USER-POSTCODE TO EX-USER-POSTCODE
+           MOVE USER-COUNTRY  TO EX-USER-COUNTRY
+           MOVE USER-PHONE    TO EX-USER-PHONE
+           MOVE USER-EMAIL    TO EX-USER-EMAIL
+
+           WRITE EXTRACT-OUT-REC
+           ADD 1 TO WS-EXTRACT-COUNT
+
+           PERFORM 2000-FETCH-CUSTOMER
+           .
+
+      *----------------------------------------------------------------*
+      *    8000-TERMINATE - close the cursor and the extract file      *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+           EXEC SQL CLOSE EXTRACT-CURSOR END-EXEC
+           CLOSE EXTRACT-OUT
+           DISPLAY "USREXTR COMPLETE - " WS-EXTRACT-COUNT
+               " CUSTOMERS EXTRACTED"
+           .
+
+           COPY errorlog-write.
