@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:  ERRORLOG-WRITE.cpy
+      * Purpose:   Common PROCEDURE DIVISION paragraph that appends one
+      *            ERROR-LOG-REC to the shared ERRLOG file. COPY this
+      *            into any program that also COPYs ERRORLOG into its
+      *            FILE SECTION and declares ERROR-LOG/ERROR-LOG-STATUS
+      *            per the pattern in ERRORLOG-FD.cpy. The caller fills
+      *            in EL-PROGRAM-ID, EL-PARAGRAPH, EL-CODE and
+      *            EL-MESSAGE, then does PERFORM WRITE-ERROR-LOG.
+      ******************************************************************
+       WRITE-ERROR-LOG.
+           ACCEPT EL-TIME FROM TIME
+           OPEN EXTEND ERROR-LOG
+           IF NOT ERROR-LOG-OK
+               OPEN OUTPUT ERROR-LOG
+           END-IF
+           IF ERROR-LOG-OK
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG
+           END-IF
+           .
