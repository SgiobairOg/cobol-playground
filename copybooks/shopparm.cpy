@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  SHOPPARM.cpy
+      * Purpose:   Shared shop-wide operating parameters - shift-change
+      *            times, countdown defaults and console banner - read
+      *            at startup by any program that would otherwise bake
+      *            these values into its own PROCEDURE DIVISION
+      *            literals. COPY this into the FILE SECTION of any
+      *            program that also COPYs SHOPPARM-READ into its
+      *            PROCEDURE DIVISION.
+      ******************************************************************
+       01  SHOP-PARM-REC.
+           05  SP-BANNER-PATTERN       PIC X(05).
+           05  SP-BANNER-REPEAT        PIC 9(02).
+           05  SP-BANNER-ROW           PIC 9(04).
+           05  SP-COUNTDOWN-START      PIC 9(03).
+           05  SP-COUNTDOWN-STEP       PIC 9(03).
+           05  SP-SHIFT-CHANGE-TIME OCCURS 3 TIMES PIC 9(04).
