@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:  ERRORLOG.cpy
+      * Purpose:   Shared structured error-log record, written by any
+      *            console/batch program that needs to leave a durable
+      *            trail of what went wrong and where, instead of just
+      *            scrolling a DISPLAY off the screen. COPYed into the
+      *            FILE SECTION of every program that logs errors, all
+      *            writing to the one shop-wide ERRLOG file.
+      ******************************************************************
+       01  ERROR-LOG-REC.
+           05  EL-PROGRAM-ID       PIC X(15).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  EL-PARAGRAPH        PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  EL-CODE             PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  EL-TIME             PIC 99B99B99B99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  EL-MESSAGE          PIC X(60).
