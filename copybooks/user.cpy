@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:  USER.cpy
+      * Purpose:   Shared customer record layout for the USER table.
+      *            COPYed into HELLO-DATA's host-variable declarations
+      *            and into every report/maintenance/extract program
+      *            that lays out a USER row, so the field layout only
+      *            has to change in one place.
+      ******************************************************************
+       01  USER-REC.
+           05  USER-ID         PIC 9(5).
+           05  USER-NAME       PIC X(25).
+           05  USER-ADDRESS.
+               10  USER-STREET    PIC X(25).
+               10  USER-CITY      PIC X(15).
+               10  USER-POSTCODE  PIC X(10).
+               10  USER-COUNTRY   PIC X(02).
+           05  USER-PHONE      PIC X(15).
+           05  USER-EMAIL      PIC X(40).
