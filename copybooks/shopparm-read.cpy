@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:  SHOPPARM-READ.cpy
+      * Purpose:   Common PROCEDURE DIVISION paragraph that reads the
+      *            one record from the shared SHOPPARM file, if it is
+      *            present. COPY this into any program that also COPYs
+      *            SHOPPARM into its FILE SECTION and declares
+      *            SHOP-PARM-STATUS/SHOP-PARM-SW per the pattern in
+      *            SHOPPARM.cpy's header. Callers should PERFORM
+      *            READ-SHOP-PARAMETERS once at startup, then move the
+      *            SP- fields over their own hardcoded defaults only
+      *            when SHOP-PARM-FOUND is true - a shop that has not
+      *            set up the parameter file yet keeps running on its
+      *            built-in defaults.
+      ******************************************************************
+       READ-SHOP-PARAMETERS.
+           MOVE "N" TO SHOP-PARM-SW
+           OPEN INPUT SHOP-PARM-FILE
+           IF SHOP-PARM-OK
+               READ SHOP-PARM-FILE
+                   NOT AT END
+                       MOVE "Y" TO SHOP-PARM-SW
+               END-READ
+               CLOSE SHOP-PARM-FILE
+           END-IF
+           .
