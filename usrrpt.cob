@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRRPT.
+
+      ******************************************************************
+      * Author:  Jason Wilson
+      * Purpose: Daily paginated customer master listing, read back
+      *          out of the USER table that HELLO-DATA loads.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-OUT ASSIGN TO "USRRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-REC              PIC X(91).
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
+       WORKING-STORAGE SECTION.
+       01  ERROR-LOG-STATUS            PIC X(02) VALUE SPACES.
+           88  ERROR-LOG-OK                  VALUE "00".
+
+           COPY sqlca.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+               COPY user.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL
+               DECLARE USER-CURSOR CURSOR FOR
+                   SELECT USER-ID, USER-NAME, USER-STREET, USER-CITY,
+                          USER-POSTCODE, USER-COUNTRY, USER-PHONE,
+                          USER-EMAIL
+                   FROM USER
+                   ORDER BY USER-ID
+           END-EXEC.
+
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+           88  WS-REPORT-OK                  VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF                    VALUE "Y".
+
+       01  WS-PAGE-CONTROL.
+           05  WS-PAGE-NUMBER          PIC 9(04) VALUE 0.
+           05  WS-LINE-COUNT           PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE       PIC 9(03) VALUE 55.
+
+       01  WS-CUSTOMER-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-SQLCODE-DISPLAY          PIC -(7)9.
+
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               "CUSTOMER MASTER LISTING".
+           05  FILLER                  PIC X(10) VALUE "PAGE ".
+           05  RPT-H1-PAGE             PIC ZZZ9.
+
+       01  RPT-HEADING-2.
+           05  FILLER                  PIC X(07) VALUE "USER-ID".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(25) VALUE "NAME".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(44) VALUE "ADDRESS".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DTL-USER-ID         PIC 9(05).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RPT-DTL-NAME            PIC X(25).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-DTL-STREET          PIC X(25).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  RPT-DTL-CITY            PIC X(15).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  RPT-DTL-POSTCODE        PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  RPT-DTL-COUNTRY         PIC X(02).
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL CUSTOMERS: ".
+           05  RPT-TRL-COUNT           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-FETCH-CUSTOMER
+           PERFORM 3000-PRINT-CUSTOMER
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - open the report and the cursor            *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-OUT
+           IF NOT WS-REPORT-OK
+               DISPLAY "UNABLE TO OPEN USRRPT.OUT, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           EXEC SQL OPEN USER-CURSOR END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE "USRRPT" TO EL-PROGRAM-ID
+               MOVE "1000-INITIALIZE" TO EL-PARAGRAPH
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               MOVE WS-SQLCODE-DISPLAY TO EL-CODE
+               MOVE "UNABLE TO OPEN USER-CURSOR" TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    2000-FETCH-CUSTOMER - pull the next row off the cursor      *
+      *----------------------------------------------------------------*
+       2000-FETCH-CUSTOMER.
+           EXEC SQL
+               FETCH USER-CURSOR
+               INTO :USER-ID, :USER-NAME, :USER-STREET, :USER-CITY,
+                    :USER-POSTCODE, :USER-COUNTRY, :USER-PHONE,
+                    :USER-EMAIL
+           END-EXEC
+
+           IF SQLCODE = 100
+               SET WS-EOF TO TRUE
+           ELSE
+               IF SQLCODE < 0
+                   MOVE "USRRPT" TO EL-PROGRAM-ID
+                   MOVE "2000-FETCH-CUSTOMER" TO EL-PARAGRAPH
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                   MOVE WS-SQLCODE-DISPLAY TO EL-CODE
+                   MOVE "FETCH USER-CURSOR FAILED" TO EL-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   SET WS-EOF TO TRUE
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3000-PRINT-CUSTOMER - add a detail line, heading if needed  *
+      *----------------------------------------------------------------*
+       3000-PRINT-CUSTOMER.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 3100-PRINT-HEADINGS
+           END-IF
+
+           MOVE USER-ID      TO RPT-DTL-USER-ID
+           MOVE USER-NAME    TO RPT-DTL-NAME
+           MOVE USER-STREET  TO RPT-DTL-STREET
+           MOVE USER-CITY    TO RPT-DTL-CITY
+           MOVE USER-POSTCODE TO RPT-DTL-POSTCODE
+           MOVE USER-COUNTRY TO RPT-DTL-COUNTRY
+
+           WRITE REPORT-OUT-REC FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-CUSTOMER-COUNT
+
+           PERFORM 2000-FETCH-CUSTOMER
+           .
+
+      *----------------------------------------------------------------*
+      *    3100-PRINT-HEADINGS - start a new page                      *
+      *----------------------------------------------------------------*
+       3100-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO RPT-H1-PAGE
+           WRITE REPORT-OUT-REC FROM RPT-HEADING-1
+           WRITE REPORT-OUT-REC FROM RPT-HEADING-2
+           MOVE 2 TO WS-LINE-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      *    8000-TERMINATE - close the cursor, write the trailer        *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+           EXEC SQL CLOSE USER-CURSOR END-EXEC
+           MOVE WS-CUSTOMER-COUNT TO RPT-TRL-COUNT
+           WRITE REPORT-OUT-REC FROM RPT-TRAILER-LINE
+           CLOSE REPORT-OUT
+           DISPLAY "USRRPT COMPLETE - " WS-CUSTOMER-COUNT
+               " CUSTOMERS LISTED"
+           .
+
+           COPY errorlog-write.
