@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRMAINT.
+
+      ******************************************************************
+      * Author:  Jason Wilson
+      * Purpose: Look up a single customer by USER-ID and apply an
+      *          update or a delete against the USER table. HELLO-DATA
+      *          can only add or correct a customer as part of a batch
+      *          load - this is the one-off console fix-up program.
+      * Tectonics: cobc
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY sqlca.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+               COPY user.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-ACTION                   PIC X(01) VALUE SPACES.
+           88  WS-ACTION-UPDATE              VALUE "U" "u".
+           88  WS-ACTION-DELETE              VALUE "D" "d".
+           88  WS-ACTION-QUIT                 VALUE "Q" "q".
+
+       01  WS-FOUND-SW                 PIC X(01) VALUE "N".
+           88  WS-CUSTOMER-FOUND             VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-PROMPT-USER-ID.
+
+       0100-MAIN-LOOP.
+           PERFORM 2000-LOOKUP-CUSTOMER
+           IF NOT WS-CUSTOMER-FOUND
+               DISPLAY "NO CUSTOMER ON FILE FOR USER-ID " USER-ID
+           ELSE
+               DISPLAY "CUSTOMER FOUND: " USER-NAME
+               PERFORM 3000-PROMPT-ACTION
+               EVALUATE TRUE
+                   WHEN WS-ACTION-UPDATE
+                       PERFORM 4000-UPDATE-CUSTOMER
+                   WHEN WS-ACTION-DELETE
+                       PERFORM 5000-DELETE-CUSTOMER
+                   WHEN WS-ACTION-QUIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "UNRECOGNIZED ACTION, NO CHANGE MADE"
+               END-EVALUATE
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-PROMPT-USER-ID - ask which customer to work on         *
+      *----------------------------------------------------------------*
+       1000-PROMPT-USER-ID.
+           DISPLAY "USRMAINT - CUSTOMER MAINTENANCE" WITH NO ADVANCING
+           DISPLAY " "
+           DISPLAY "Enter USER-ID to maintain: " WITH NO ADVANCING
+           ACCEPT USER-ID
+           .
+
+      *----------------------------------------------------------------*
+      *    2000-LOOKUP-CUSTOMER - pull the current row for this ID     *
+      *----------------------------------------------------------------*
+       2000-LOOKUP-CUSTOMER.
+           SET WS-CUSTOMER-FOUND TO FALSE
+           EXEC SQL
+               SELECT USER-NAME, USER-STREET, USER-CITY, USER-POSTCODE,
+                      USER-COUNTRY, USER-PHONE, USER-EMAIL
+               INTO :USER-NAME, :USER-STREET, :USER-CITY,
+                    :USER-POSTCODE, :USER-COUNTRY, :USER-PHONE,
+                    :USER-EMAIL
+               FROM USER
+               WHERE USER-ID = :USER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET WS-CUSTOMER-FOUND TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    3000-PROMPT-ACTION - update, delete, or bail out            *
+      *----------------------------------------------------------------*
+       3000-PROMPT-ACTION.
+           DISPLAY "(U)pdate, (D)elete, or (Q)uit: " WITH NO ADVANCING
+           ACCEPT WS-ACTION
+           .
+
+      *----------------------------------------------------------------*
+      *    4000-UPDATE-CUSTOMER - re-key the mutable fields, save      *
+      *----------------------------------------------------------------*
+       4000-UPDATE-CUSTOMER.
+           DISPLAY "New name     [" USER-NAME "]: " WITH NO ADVANCING
+           ACCEPT USER-NAME
+           DISPLAY "New street   [" USER-STREET "]: " WITH NO ADVANCING
+           ACCEPT USER-STREET
+           DISPLAY "New city     [" USER-CITY "]: " WITH NO ADVANCING
+           ACCEPT USER-CITY
+           DISPLAY "New postcode [" USER-POSTCODE "]: "
+               WITH NO ADVANCING
+           ACCEPT USER-POSTCODE
+           DISPLAY "New country  [" USER-COUNTRY "]: " WITH NO ADVANCING
+           ACCEPT USER-COUNTRY
+           DISPLAY "New phone    [" USER-PHONE "]: " WITH NO ADVANCING
+           ACCEPT USER-PHONE
+           DISPLAY "New email    [" USER-EMAIL "]: " WITH NO ADVANCING
+           ACCEPT USER-EMAIL
+
+           EXEC SQL
+               UPDATE USER
+               SET USER-NAME = :USER-NAME,
+                   USER-STREET = :USER-STREET,
+                   USER-CITY = :USER-CITY,
+                   USER-POSTCODE = :USER-POSTCODE,
+                   USER-COUNTRY = :USER-COUNTRY,
+                   USER-PHONE = :USER-PHONE,
+                   USER-EMAIL = :USER-EMAIL
+               WHERE USER-ID = :USER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "CUSTOMER " USER-ID " UPDATED"
+           ELSE
+               DISPLAY "UPDATE FAILED, SQLCODE=" SQLCODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *    5000-DELETE-CUSTOMER - retire a customer record             *
+      *----------------------------------------------------------------*
+       5000-DELETE-CUSTOMER.
+           DISPLAY "Confirm delete of " USER-NAME " (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-ACTION
+           IF WS-ACTION NOT = "Y" AND WS-ACTION NOT = "y"
+               DISPLAY "DELETE NOT CONFIRMED - NO CHANGE MADE"
+           ELSE
+               EXEC SQL
+                   DELETE FROM USER
+                   WHERE USER-ID = :USER-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "CUSTOMER " USER-ID " DELETED"
+               ELSE
+                   DISPLAY "DELETE FAILED, SQLCODE=" SQLCODE
+               END-IF
+           END-IF
+           .
