@@ -1,22 +1,175 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-PARAGRAPH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTDOWN-RESTART ASSIGN TO "CDRESTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+           SELECT SHOP-PARM-FILE ASSIGN TO "SHOPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SHOP-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTDOWN-RESTART
+           RECORDING MODE IS F.
+       01  COUNTDOWN-RESTART-REC.
+           05  CR-COUNT-NUM        PIC 9(3).
+           05  CR-STEP-NUM         PIC 9(3).
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+           COPY errorlog.
+
+       FD  SHOP-PARM-FILE
+           RECORDING MODE IS F.
+           COPY shopparm.
+
        WORKING-STORAGE SECTION.
+       01  ERROR-LOG-STATUS PIC X(02) VALUE SPACES.
+           88  ERROR-LOG-OK             VALUE "00".
+       01  SHOP-PARM-STATUS PIC X(02) VALUE SPACES.
+           88  SHOP-PARM-OK             VALUE "00".
+       01  SHOP-PARM-SW PIC X(01) VALUE "N".
+           88  SHOP-PARM-FOUND              VALUE "Y".
        01  START-NUM PIC 9(3) VALUE 10.
        01  COUNT-NUM PIC 9(3).
+       01  STEP-NUM PIC 9(3) VALUE 1.
+
+       01  COMMAND-LINE-WS PIC X(20) VALUE SPACES.
+
+       01  RESTART-STATUS PIC X(02) VALUE SPACES.
+           88  RESTART-OK              VALUE "00".
+
+       01  RESTART-SW PIC X(01) VALUE "N".
+           88  RESTARTING                  VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter a starting number to start count-down: "
-               WITH NO ADVANCING
-           END-DISPLAY
-           ACCEPT START-NUM
-           MOVE START-NUM TO COUNT-NUM
-           PERFORM COUNT-FROM-NUM COUNT-NUM TIMES
+           PERFORM READ-SHOP-PARAMETERS
+           PERFORM APPLY-SHOP-PARAMETERS
+           PERFORM CHECK-RESTART-FILE
+
+           IF NOT RESTARTING
+               PERFORM GET-COUNTDOWN-PARAMETERS
+           END-IF
+
+           IF RESTARTING
+               DISPLAY "RESUMING COUNTDOWN FROM " COUNT-NUM
+           ELSE
+               MOVE START-NUM TO COUNT-NUM
+           END-IF
+
+           PERFORM COUNT-FROM-NUM UNTIL COUNT-NUM = 0
+           PERFORM CLEAR-RESTART-FILE
+           PERFORM DISPLAY-COMPLETE
            STOP RUN
            .
 
+      * Let the shop parameter file's countdown defaults override the
+      * hardcoded START-NUM/STEP-NUM VALUE clauses above, before the
+      * operator is prompted for either one.
+       APPLY-SHOP-PARAMETERS.
+           IF SHOP-PARM-FOUND
+               MOVE SP-COUNTDOWN-START TO START-NUM
+               MOVE SP-COUNTDOWN-STEP TO STEP-NUM
+           END-IF
+           .
+
+      * Unattended runs pass "start step" on the command line so the
+      * job can fire from a scheduler with no one at the console; an
+      * interactive run still gets prompted for both values.
+       GET-COUNTDOWN-PARAMETERS.
+           ACCEPT COMMAND-LINE-WS FROM COMMAND-LINE
+
+           IF COMMAND-LINE-WS NOT = SPACES
+               UNSTRING COMMAND-LINE-WS DELIMITED BY SPACE
+                   INTO START-NUM STEP-NUM
+               IF STEP-NUM = 0
+                   MOVE 1 TO STEP-NUM
+               END-IF
+           ELSE
+               DISPLAY "Enter a starting number to start count-down: "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT START-NUM
+
+               DISPLAY "Enter a step size to count down by [1]: "
+                   WITH NO ADVANCING
+               END-DISPLAY
+               ACCEPT STEP-NUM
+               IF STEP-NUM = 0
+                   MOVE 1 TO STEP-NUM
+               END-IF
+           END-IF
+           .
+
+      * A countdown interrupted part-way through can be resumed from
+      * where it left off instead of starting back at the top.
+       CHECK-RESTART-FILE.
+           OPEN INPUT COUNTDOWN-RESTART
+           IF RESTART-OK
+               READ COUNTDOWN-RESTART
+                   AT END
+                       MOVE "N" TO RESTART-SW
+               END-READ
+               IF RESTART-OK AND CR-COUNT-NUM > 0
+                   SET RESTARTING TO TRUE
+                   MOVE CR-COUNT-NUM TO COUNT-NUM
+                   MOVE CR-STEP-NUM TO STEP-NUM
+               END-IF
+               CLOSE COUNTDOWN-RESTART
+           END-IF
+           .
+
        COUNT-FROM-NUM.
-           DISPLAY START-NUM, "..."
-           SUBTRACT 1 FROM START-NUM
+           DISPLAY COUNT-NUM, "..."
+
+           IF COUNT-NUM > STEP-NUM
+               SUBTRACT STEP-NUM FROM COUNT-NUM
+           ELSE
+               MOVE 0 TO COUNT-NUM
+           END-IF
+
+           PERFORM SAVE-RESTART-STATE
+           .
+
+      * Checkpoint the current count after every tick - a LINE
+      * SEQUENTIAL file can't be rewritten in place, so it is closed
+      * and reopened to lay down a fresh single record each time.
+       SAVE-RESTART-STATE.
+           MOVE COUNT-NUM TO CR-COUNT-NUM
+           MOVE STEP-NUM TO CR-STEP-NUM
+           OPEN OUTPUT COUNTDOWN-RESTART
+
+           IF RESTART-OK
+               WRITE COUNTDOWN-RESTART-REC
+               CLOSE COUNTDOWN-RESTART
+           ELSE
+               MOVE "HELLO-PARAGRAPH" TO EL-PROGRAM-ID
+               MOVE "SAVE-RESTART-STATE" TO EL-PARAGRAPH
+               MOVE RESTART-STATUS TO EL-CODE
+               MOVE "UNABLE TO OPEN CDRESTRT" TO EL-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+           END-IF
+           .
+
+           COPY errorlog-write.
+
+           COPY shopparm-read.
+
+      * Countdown finished clean - wipe the restart marker so the
+      * next run starts a fresh countdown instead of resuming a
+      * completed one.
+       CLEAR-RESTART-FILE.
+           OPEN OUTPUT COUNTDOWN-RESTART
+           CLOSE COUNTDOWN-RESTART
+           .
+
+       DISPLAY-COMPLETE.
+           DISPLAY "COUNTDOWN COMPLETE"
            .
